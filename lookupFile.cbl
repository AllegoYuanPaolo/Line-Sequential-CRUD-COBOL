@@ -0,0 +1,47 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. lookupFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner
+                       file status is carsFileStatus.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 lookupOwner pic x(16).
+               01 carsFileStatus pic xx.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+        PROCEDURE DIVISION USING carsFileName.
+           display "Enter exact owner to look up: " no advancing
+           accept lookupOwner
+
+           open input carsFile
+           if carsFileStatus = "35"
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               goback
+           end-if
+               move lookupOwner to owner
+               read carsFile
+                   invalid key
+                       display "No record found for owner "
+                           function trim(lookupOwner) "."
+                   not invalid key
+                       display "ID: " recordId
+                           " | Owner: " owner " | Car: " carOwned
+                           " | VIN: " vin
+                           " | Year: " modelYear
+                           " | Color: " carColor
+                           " | Mileage: " mileage
+                           " | Added: " dateAdded
+               end-read
+           close carsFile
+       goback.
