@@ -1,12 +1,34 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. CRUD.
- 
         DATA DIVISION.
-           
            WORKING-STORAGE SECTION.
                01 exitFlag pic x value 'n'.
                01 choice pic xx.
+               01 resetAnswer pic x.
+               01 garageChoice pic x(40).
+               01 currentUser pic x(08) value spaces.
+               01 loginOk pic x value 'n'.
         PROCEDURE DIVISION.
+           call "SYSTEM" using "cls"
+           call "loginFile" using currentUser, loginOk
+
+           if loginOk not = 'y'
+               stop run
+           end-if
+
+           *> pick which garage's data file this session will work
+           *> against, so several lots can each keep their own roster;
+           *> kept in working-storage and handed to each subprogram as
+           *> a call parameter rather than round-tripped through a
+           *> shared disk file, so a second concurrent CRUD.cbl session
+           *> choosing a different garage can never clobber this one
+           display "Garage data file to use (enter to accept "
+               "cars.dat): " no advancing
+           accept garageChoice
+           if function trim(garageChoice) = spaces
+               move "cars.dat" to garageChoice
+           end-if
+
            perform with test after until exitFlag = 'y'
            call "SYSTEM" using "cls"
 
@@ -15,6 +37,16 @@
                display "[3] - Search Record"
                display "[4] - Update Record"
                display "[5] - Delete Record"
+               display "[6] - Customer Maintenance"
+               display "[7] - Vehicle Service History"
+               display "[8] - Export to CSV"
+               display "[9] - Import from CSV"
+               display "[10] - Print Fleet Report"
+               display "[11] - Undo Last Change"
+               display "[12] - Look Up One Owner"
+               display "[13] - Fleet Statistics"
+               display "[14] - Recycle Bin (Browse/Restore Deleted)"
+               display "[15] - Service Alert List (Low Mileage)"
                display spaces
                display "[77] - Reset File"
                display "[00] - Exit"
@@ -27,32 +59,88 @@
                           move 'y' to exitFlag
                    when "1"
                        call "SYSTEM" using "cls"
-                       call "addFile"
+                       call "addFile" using garageChoice, currentUser
                        call "SYSTEM" using "pause"
     
                    when "2"
                        call "SYSTEM" using "cls"
-                       call "viewFile"
+                       call "viewFile" using garageChoice
                        call "SYSTEM" using "pause"
     
                    when "3"
                        call "SYSTEM" using "cls"
-                       call "searchFile"
+                       call "searchFile" using garageChoice
                        call "SYSTEM" using "pause"
     
                    when "4"
                        call "SYSTEM" using "cls"
-                       call "updateFile"
+                       call "updateFile" using garageChoice, currentUser
                        call "SYSTEM" using "pause"
                    
                    when "5"
                        call "SYSTEM" using "cls"
-                       call "deleteFile"
+                       call "deleteFile" using garageChoice, currentUser
                        call "SYSTEM" using "pause"
-                   
+
+                   when "6"
+                       call "SYSTEM" using "cls"
+                       call "custFile"
+
+                   when "7"
+                       call "SYSTEM" using "cls"
+                       call "serviceFile"
+
+                   when "8"
+                       call "SYSTEM" using "cls"
+                       call "exportFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
+                   when "9"
+                       call "SYSTEM" using "cls"
+                       call "importFile" using garageChoice, currentUser
+                       call "SYSTEM" using "pause"
+
+                   when "10"
+                       call "SYSTEM" using "cls"
+                       call "reportFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
+                   when "11"
+                       call "SYSTEM" using "cls"
+                       call "undoFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
+                   when "12"
+                       call "SYSTEM" using "cls"
+                       call "lookupFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
+                   when "13"
+                       call "SYSTEM" using "cls"
+                       call "statsFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
+                   when "14"
+                       call "SYSTEM" using "cls"
+                       call "recycleFile" using garageChoice,
+                           currentUser
+                       call "SYSTEM" using "pause"
+
+                   when "15"
+                       call "SYSTEM" using "cls"
+                       call "alertFile" using garageChoice
+                       call "SYSTEM" using "pause"
+
                     when "77"
                        call "SYSTEM" using "cls"
-                       call "createFile"
+                       display "This will erase all current records, "
+                           "continue? (y/n) " no advancing
+                       accept resetAnswer
+                       if resetAnswer = 'y' or resetAnswer = 'Y'
+                           call "createFile" using garageChoice
+                       else
+                           display "Reset cancelled."
+                       end-if
                        call "SYSTEM" using "pause"
     
                    when other
