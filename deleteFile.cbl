@@ -3,63 +3,264 @@ $set sourceformat"free"
         PROGRAM-ID. deleteFile.
         environment division.
            input-output section.
-               file-control. 
-                   select optional carFile 
-                       assign to "cars.dat"
-                       organization is line sequential.
-                   
-                   select optional tempFile
-                       assign to 'temp.dat'
+               file-control.
+                   select optional carFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select optional auditFile
+                       assign to "AUDIT.DAT"
                        organization is line sequential.
 
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
+
+                   select optional deletedFile
+                       assign to "DELETED.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is delRecordId
+                       file status is deletedStatus.
+
         DATA DIVISION.
            file section.
                fd carFile.
-                  01 carFile-rec.
-                      02 owner pic x(16).
-                      02 carOwned pic x(32).               
-               fd tempFile.
-                   01 tempFile-rec.
-                       02 tempOwner pic x(16).
-                       02 tempCarOwned pic x(32).
+                   copy "CARREC.CPY".
+               fd auditFile.
+                   copy "AUDITREC.CPY".
+               fd lockFile.
+                   01 lockLine pic x(01).
+               fd deletedFile.
+                   copy "DELETEDREC.CPY".
             LOCAL-STORAGE SECTION.
-               01 searchKey pic x(64).
+               01 lockStatus pic xx.
+               01 deletedStatus pic xx.
+               01 carsFileStatus pic xx.
+               01 searchMode pic x.
+               01 searchKey pic x(16).
+               01 searchId pic 9(06).
+               01 searchCarKey pic x(32).
+               01 upperSearchCarKey pic x(32).
+               01 upperCarOwned pic x(32).
+               01 matchCar pic 9.
 
-               01 eof pic x value 'n'.
+               01 eof pic x value "n".
                01 matches pic 9 value 0.
-        PROCEDURE DIVISION.
-           display "Enter owner to delete record: "
-           accept searchKey
+               01 confirmAnswer pic x.
+               01 todaysDate pic 9(08).
+               01 nowTime pic 9(08).
+               01 backupCommand pic x(60).
+               01 savedOwnerKey pic x(16).
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+               01 currentUser pic x(08).
+        PROCEDURE DIVISION USING carsFileName, currentUser.
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           *> make sure no one else is already editing this data file
+           open input lockFile
+           if lockStatus = "00"
+               close lockFile
+               display function trim(carsFileName)
+                   " is locked by another user right now."
+               display "Please try again in a moment."
+               goback
+           end-if
+           open output lockFile
+           close lockFile
+
+           display "Delete by (o)wner, record (i)d, or (b)oth owner "
+               "and car? " no advancing
+           accept searchMode
 
            open input carFile
-           open output tempFile
-           
-               perform until eof = 'y'
-                   read carFile
+           if carsFileStatus = "35"
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               call "SYSTEM" using lockDelCommand
+               goback
+           end-if
+
+           if searchMode = 'i' or searchMode = 'I'
+               display "Enter record id to delete: "
+               accept searchId
+
+               perform until eof = 'y' or matches > 0
+                   read carFile next record
                        at end
                            move 'y' to eof
                        not at end
-                          if searchKey = owner
-                              add 1 to matches
-                              display "Deleting:"
-                              display "Owner: " owner " | Car: "
-                              carOwned
-                               continue
-                          else
-                               move carFile-rec to tempFile-rec
-                               write tempFile-rec
-                          end-if
+                           if recordId = searchId
+                               move 1 to matches
+                               display "Matching records:"
+                               display "ID: " recordId
+                                   " | Owner: " owner " | Car: " carOwned
+                                   " | VIN: " vin
+                                   " | Year: " modelYear
+                                   " | Color: " carColor
+                                   " | Mileage: " mileage
+                           end-if
                    end-read
                end-perform
 
                if matches = 0
-                   display "No matches for " searchKey " found"
+                   display "No matches found"
+                   close carFile
+                   call "SYSTEM" using lockDelCommand
+                   goback
+               end-if
+               move owner to savedOwnerKey
+           else
+               display "Enter owner to delete record: "
+               accept searchKey
+
+               if searchMode = 'b' or searchMode = 'B'
+                   display "Enter car to delete record: "
+                   accept searchCarKey
+                   move function upper-case(searchCarKey)
+                       to upperSearchCarKey
                end-if
 
+               move searchKey to owner
+               read carFile
+                   invalid key
+                       display "No matches for " searchKey " found"
+                       close carFile
+                       call "SYSTEM" using lockDelCommand
+                       goback
+                   not invalid key
+                       move 1 to matches
+                       if searchMode = 'b' or searchMode = 'B'
+                           move 0 to matchCar
+                           move function upper-case(carOwned)
+                               to upperCarOwned
+                           inspect upperCarOwned tallying matchCar
+                               for all upperSearchCarKey(1:function length(function trim(searchCarKey)))
+                           if matchCar = 0
+                               move 0 to matches
+                               display "No matches for that owner+car "
+                                   "combination found"
+                               close carFile
+                               call "SYSTEM" using lockDelCommand
+                               goback
+                           end-if
+                       end-if
+                       display "Matching records:"
+                       display "Owner: " owner " | Car: " carOwned
+                           " | VIN: " vin
+                           " | Year: " modelYear
+                           " | Color: " carColor
+                           " | Mileage: " mileage
+                       move owner to savedOwnerKey
+               end-read
+           end-if
+
            close carFile
-           close tempFile
-           
-           call "SYSTEM" using "move /Y temp.dat cars.dat >nul"
-       
+
+           display "Delete " matches " record(s) shown above? (y/n): "
+               no advancing
+           accept confirmAnswer
+
+           if confirmAnswer not = 'y' and confirmAnswer not = 'Y'
+               display "Delete cancelled."
+               call "SYSTEM" using lockDelCommand
+               goback
+           end-if
+
+           *> back up the data file before it is touched, while it is
+           *> still closed so the copy reflects exactly what is on disk
+           string "copy /Y " function trim(carsFileName) " "
+               function trim(carsFileName) ".bak"
+               delimited by size into backupCommand
+           call "SYSTEM" using backupCommand
+
+           open i-o carFile
+           move savedOwnerKey to owner
+           read carFile
+               invalid key
+                   display "Record could not be re-read for delete."
+                   close carFile
+                   call "SYSTEM" using lockDelCommand
+                   goback
+           end-read
+
+           move spaces to audit-rec
+           accept todaysDate from date yyyymmdd
+           accept nowTime from time
+           string todaysDate nowTime(1:6) delimited by size
+               into auditTimestamp
+           move "DELETE" to auditOperation
+           move recordId to beforeId
+           move owner to beforeOwner
+           move carOwned to beforeCar
+           move vin to beforeVin
+           move modelYear to beforeYear
+           move carColor to beforeColor
+           move mileage to beforeMileage
+           move 0 to afterId
+           move spaces to afterOwner
+           move spaces to afterCar
+           move spaces to afterVin
+           move 0 to afterYear
+           move spaces to afterColor
+           move 0 to afterMileage
+           move currentUser to auditUser
+
+           *> keep a copy of the record in the recycle file before it
+           *> is permanently removed from cars.dat
+           move spaces to deleted-rec
+           move recordId to delRecordId
+           move owner to delOwner
+           move carOwned to delCarOwned
+           move vin to delVin
+           move modelYear to delModelYear
+           move carColor to delColor
+           move mileage to delMileage
+           move dateAdded to delDateAdded
+           move auditTimestamp to delTimestamp
+           move carsFileName to delCarsFileName
+
+           open i-o deletedFile
+           if deletedStatus not = "00"
+               close deletedFile
+               open output deletedFile
+               close deletedFile
+               open i-o deletedFile
+           end-if
+               write deleted-rec
+                   invalid key
+                       rewrite deleted-rec
+               end-write
+           close deletedFile
+
+           delete carFile record
+               invalid key
+                   display "Record could not be deleted."
+               not invalid key
+                   display "Record deleted."
+                   open extend auditFile
+                       write audit-rec
+                   close auditFile
+           end-delete
+
+           close carFile
+
+           *> release the lock so the next person can edit cars.dat
+           call "SYSTEM" using lockDelCommand
+
        goback.
  
\ No newline at end of file
