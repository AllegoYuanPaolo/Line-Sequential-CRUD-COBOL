@@ -0,0 +1,108 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. alertFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select optional alertOutFile
+                       assign to "ALERT.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+               fd alertOutFile.
+                   01 alertLine pic x(96).
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 alertCount pic 9(05) value 0.
+               01 todaysDate pic 9(08).
+               01 carsFileStatus pic xx.
+               01 mileageThreshold pic 9(07) value 5000.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+        PROCEDURE DIVISION USING carsFileName.
+           accept todaysDate from date yyyymmdd
+
+           display "Service due at or above what mileage "
+               "(enter for 5000): " no advancing
+           accept mileageThreshold
+           if mileageThreshold = 0
+               move 5000 to mileageThreshold
+           end-if
+
+           open input carsFile
+           if carsFileStatus = "35"
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               goback
+           end-if
+
+           open output alertOutFile
+
+               move spaces to alertLine
+               string "Upcoming Service Alert List" delimited by size
+                   into alertLine
+               write alertLine
+
+               move spaces to alertLine
+               string "Run date: " todaysDate "   Threshold: "
+                   mileageThreshold " miles"
+                   delimited by size into alertLine
+               write alertLine
+
+               move spaces to alertLine
+               write alertLine
+
+               move spaces to alertLine
+               string "ID      OWNER             CAR"
+                   "            YEAR   COLOR        MILEAGE"
+                   delimited by size into alertLine
+               write alertLine
+
+               perform until eof = "y"
+                   read carsFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           add 1 to recCount
+                           if mileage >= mileageThreshold
+                               move spaces to alertLine
+                               string recordId delimited by size
+                                   "   " function trim(owner)
+                                       delimited by size
+                                   "   " function trim(carOwned)
+                                       delimited by size
+                                   "   " modelYear delimited by size
+                                   "   " function trim(carColor)
+                                       delimited by size
+                                   "   " mileage delimited by size
+                                   into alertLine
+                               write alertLine
+                               add 1 to alertCount
+                           end-if
+                   end-read
+               end-perform
+           close carsFile
+
+           move spaces to alertLine
+           write alertLine
+           move spaces to alertLine
+           string "Vehicles due for service: " alertCount
+               " of " recCount " on file"
+               delimited by size into alertLine
+           write alertLine
+
+           close alertOutFile
+
+           display "Alert list written to ALERT.DAT, " alertCount
+               " vehicle(s) due for service."
+       goback.
