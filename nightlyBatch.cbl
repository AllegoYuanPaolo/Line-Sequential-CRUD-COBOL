@@ -0,0 +1,109 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. nightlyBatch.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to "cars.dat"
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner.
+
+                   select optional lastCountFile
+                       assign to "LASTCOUNT.DAT"
+                       organization is line sequential.
+
+                   select optional batchLogFile
+                       assign to "BATCHLOG.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+               fd lastCountFile.
+                   01 lastCount-rec pic 9(05).
+               fd batchLogFile.
+                   01 logLine pic x(80).
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 priorCount pic 9(05) value 0.
+               01 countDelta pic s9(05) value 0.
+               01 absCountDelta pic 9(05) value 0.
+               01 reconcileThreshold pic 9(05) value 5.
+               01 todaysDate pic 9(08).
+               01 backupName pic x(20).
+               01 backupCommand pic x(40).
+        PROCEDURE DIVISION.
+           accept todaysDate from date yyyymmdd
+
+           *> archive tonight's copy of cars.dat before reconciling it
+           string "cars-" todaysDate ".dat" delimited by size
+               into backupName
+           string "copy /Y cars.dat " function trim(backupName)
+               delimited by size into backupCommand
+           call "SYSTEM" using backupCommand
+
+           *> count today's records
+           open input carsFile
+               perform until eof = "y"
+                   read carsFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           add 1 to recCount
+                   end-read
+               end-perform
+           close carsFile
+
+           *> pick up the count left behind by the previous run
+           open input lastCountFile
+               read lastCountFile
+                   at end
+                       move recCount to priorCount
+                   not at end
+                       move lastCount-rec to priorCount
+               end-read
+           close lastCountFile
+
+           compute countDelta = recCount - priorCount
+           if countDelta < 0
+               compute absCountDelta = 0 - countDelta
+           else
+               move countDelta to absCountDelta
+           end-if
+
+           open extend batchLogFile
+               move spaces to logLine
+               string "Batch run " todaysDate ": archived to "
+                   function trim(backupName) delimited by size
+                   into logLine
+               write logLine
+
+               move spaces to logLine
+               string "  today's records=" recCount
+                   "  prior run's records=" priorCount
+                   delimited by size into logLine
+               write logLine
+
+               *> only flag swings bigger than ordinary day-to-day
+               *> adds/deletes, so the warning is actually a signal
+               if absCountDelta > reconcileThreshold
+                   move spaces to logLine
+                   string "  ** RECONCILE WARNING: record count "
+                       "changed by " countDelta
+                       " since the last run **" delimited by size
+                       into logLine
+                   write logLine
+               end-if
+           close batchLogFile
+
+           *> leave today's count for tomorrow's comparison
+           open output lastCountFile
+               move recCount to lastCount-rec
+               write lastCount-rec
+           close lastCountFile
+
+           display "Nightly batch complete. " recCount
+               " record(s) archived and reconciled."
+       goback.
