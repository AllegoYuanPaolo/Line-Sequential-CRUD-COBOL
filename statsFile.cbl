@@ -0,0 +1,149 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. statsFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 carsFileStatus pic xx.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 workCar pic x(32).
+               01 parsedMake pic x(16).
+               01 spacePos pic 9(02) value 0.
+               01 foundIdx pic 9(03) value 0.
+
+               01 make-table.
+                   02 make-entry occurs 30 times indexed by makeIdx.
+                       03 makeName pic x(16).
+                       03 makeCount pic 9(05) value 0.
+               01 makeEntryCount pic 9(03) value 0.
+
+               01 model-table.
+                   02 model-entry occurs 30 times indexed by modelIdx.
+                       03 modelName pic x(32).
+                       03 modelCount pic 9(05) value 0.
+               01 modelEntryCount pic 9(03) value 0.
+
+               01 bestModelIdx pic 9(03) value 0.
+               01 bestModelCount pic 9(05) value 0.
+               01 makeTableFull pic x value "n".
+               01 modelTableFull pic x value "n".
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+        PROCEDURE DIVISION USING carsFileName.
+           open input carsFile
+           if carsFileStatus = "35"
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               goback
+           end-if
+               perform until eof = "y"
+                   read carsFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           add 1 to recCount
+                           move function trim(carOwned) to workCar
+
+                           move 0 to spacePos
+                           inspect workCar tallying spacePos
+                               for characters before initial " "
+                           if spacePos = 0
+                               move workCar to parsedMake
+                           else
+                               move workCar(1:spacePos) to parsedMake
+                           end-if
+
+                           *> tally the make
+                           move 0 to foundIdx
+                           perform varying makeIdx from 1 by 1
+                                   until makeIdx > makeEntryCount
+                               if makeName(makeIdx) = parsedMake
+                                   move makeIdx to foundIdx
+                                   exit perform
+                               end-if
+                           end-perform
+                           if foundIdx = 0
+                               if makeEntryCount < 30
+                                   add 1 to makeEntryCount
+                                   move parsedMake
+                                       to makeName(makeEntryCount)
+                                   move 1 to makeCount(makeEntryCount)
+                               else
+                                   if makeTableFull = "n"
+                                       display "Warning: more than 30 "
+                                           "distinct makes on file; "
+                                           "counts beyond the first "
+                                           "30 are not shown."
+                                       move "y" to makeTableFull
+                                   end-if
+                               end-if
+                           else
+                               add 1 to makeCount(foundIdx)
+                           end-if
+
+                           *> tally the full model string
+                           move 0 to foundIdx
+                           perform varying modelIdx from 1 by 1
+                                   until modelIdx > modelEntryCount
+                               if modelName(modelIdx) = workCar
+                                   move modelIdx to foundIdx
+                                   exit perform
+                               end-if
+                           end-perform
+                           if foundIdx = 0
+                               if modelEntryCount < 30
+                                   add 1 to modelEntryCount
+                                   move workCar
+                                       to modelName(modelEntryCount)
+                                   move 1 to modelCount(modelEntryCount)
+                               else
+                                   if modelTableFull = "n"
+                                       display "Warning: more than 30 "
+                                           "distinct models on file; "
+                                           "counts beyond the first "
+                                           "30 are not shown."
+                                       move "y" to modelTableFull
+                                   end-if
+                               end-if
+                           else
+                               add 1 to modelCount(foundIdx)
+                           end-if
+                   end-read
+               end-perform
+           close carsFile
+
+           display "Fleet Statistics"
+           display "Total records: " recCount
+           display "Counts by make:"
+           perform varying makeIdx from 1 by 1
+                   until makeIdx > makeEntryCount
+               display "  " function trim(makeName(makeIdx))
+                   ": " makeCount(makeIdx)
+           end-perform
+
+           perform varying modelIdx from 1 by 1
+                   until modelIdx > modelEntryCount
+               if modelCount(modelIdx) > bestModelCount
+                   move modelCount(modelIdx) to bestModelCount
+                   move modelIdx to bestModelIdx
+               end-if
+           end-perform
+
+           if bestModelIdx > 0
+               display "Most common model: "
+                   function trim(modelName(bestModelIdx))
+                   " (" bestModelCount " time(s))"
+           end-if
+       goback.
