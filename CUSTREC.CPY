@@ -0,0 +1,5 @@
+       01 customer-rec.
+           02 custNumber pic 9(06).
+           02 custName pic x(24).
+           02 custPhone pic x(14).
+           02 custAddress pic x(40).
