@@ -0,0 +1,6 @@
+       01 ownHist-rec.
+           02 ownHistTimestamp pic 9(14).
+           02 ownHistCarId pic 9(06).
+           02 ownHistOldOwner pic x(16).
+           02 ownHistNewOwner pic x(16).
+           02 ownHistCarOwned pic x(32).
