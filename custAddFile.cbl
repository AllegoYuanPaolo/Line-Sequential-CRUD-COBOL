@@ -0,0 +1,65 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. custAddFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional customerFile
+                       assign to "CUSTOMER.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is custNumber.
+
+                   select optional nextCustIdFile
+                       assign to "NEXTCUSTID.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd customerFile.
+                   copy "CUSTREC.CPY".
+               fd nextCustIdFile.
+                   01 nextCustId-rec pic 9(06).
+            LOCAL-STORAGE SECTION.
+           01 in-Name pic x(24).
+           01 in-Phone pic x(14).
+           01 in-Address pic x(40).
+           01 nextCustId pic 9(06) value 0.
+        PROCEDURE DIVISION.
+        display "Enter customer name: "
+        accept in-Name
+
+        display "Enter customer phone: "
+        accept in-Phone
+
+        display "Enter customer address: "
+        accept in-Address
+
+        *> pull the last-used customer number forward by one
+        open input nextCustIdFile
+            read nextCustIdFile
+                at end
+                    move 0 to nextCustId
+                not at end
+                    move nextCustId-rec to nextCustId
+            end-read
+        close nextCustIdFile
+        add 1 to nextCustId
+
+        open i-o customerFile
+            move spaces to customer-rec
+            move nextCustId to custNumber
+            move in-Name to custName
+            move in-Phone to custPhone
+            move in-Address to custAddress
+            write customer-rec
+                invalid key
+                    display "Customer number already on file."
+                    display "Record not added."
+                not invalid key
+                    open output nextCustIdFile
+                        move nextCustId to nextCustId-rec
+                        write nextCustId-rec
+                    close nextCustIdFile
+                    display "New customer added, number: " custNumber
+            end-write
+        close customerFile
+       goback.
