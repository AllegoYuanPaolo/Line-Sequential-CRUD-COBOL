@@ -0,0 +1,11 @@
+       01 deleted-rec.
+           02 delRecordId pic 9(06).
+           02 delOwner pic x(16).
+           02 delCarOwned pic x(32).
+           02 delVin pic x(17).
+           02 delModelYear pic 9(04).
+           02 delColor pic x(12).
+           02 delMileage pic 9(07).
+           02 delDateAdded pic 9(08).
+           02 delTimestamp pic 9(14).
+           02 delCarsFileName pic x(40).
