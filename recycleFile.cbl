@@ -0,0 +1,188 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. recycleFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner.
+
+                   select optional deletedFile
+                       assign to "DELETED.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is delRecordId
+                       file status is deletedStatus.
+
+                   select optional auditFile
+                       assign to "AUDIT.DAT"
+                       organization is line sequential.
+
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
+
+        DATA DIVISION.
+           file section.
+               fd carFile.
+                   copy "CARREC.CPY".
+               fd deletedFile.
+                   copy "DELETEDREC.CPY".
+               fd auditFile.
+                   copy "AUDITREC.CPY".
+               fd lockFile.
+                   01 lockLine pic x(01).
+            LOCAL-STORAGE SECTION.
+               01 lockStatus pic xx.
+               01 deletedStatus pic xx.
+               01 recycleChoice pic x.
+               01 restoreId pic 9(06).
+               01 eof pic x value "n".
+               01 browseCount pic 9(05) value 0.
+               01 todaysDate pic 9(08).
+               01 nowTime pic 9(08).
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+               01 currentUser pic x(08).
+        PROCEDURE DIVISION USING carsFileName, currentUser.
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           display "(b)rowse deleted records or (r)estore one? "
+               no advancing
+           accept recycleChoice
+
+           open input deletedFile
+           if deletedStatus not = "00"
+               close deletedFile
+               display "No deleted records are on file."
+               goback
+           end-if
+
+           if recycleChoice = 'r' or recycleChoice = 'R'
+               close deletedFile
+               display "Enter record id to restore: "
+               accept restoreId
+
+               *> make sure no one else is already editing this file
+               open input lockFile
+               if lockStatus = "00"
+                   close lockFile
+                   display function trim(carsFileName)
+                       " is locked by another user right now. "
+                       "Please try again in a moment."
+                   goback
+               end-if
+               open output lockFile
+               close lockFile
+
+               open i-o deletedFile
+                   move restoreId to delRecordId
+                   read deletedFile
+                       invalid key
+                           display "No deleted record with id "
+                               restoreId " was found."
+                           close deletedFile
+                           call "SYSTEM" using lockDelCommand
+                           goback
+                   end-read
+
+                   *> DELETED.DAT is shared by every garage, so make
+                   *> sure a record deleted from one garage's roster
+                   *> only ever gets restored back into that same
+                   *> garage, never a different one that happens to
+                   *> be selected this session
+                   if function trim(delCarsFileName) not = spaces
+                           and function trim(delCarsFileName)
+                               not = function trim(carsFileName)
+                       display "Deleted record " restoreId
+                           " belongs to "
+                           function trim(delCarsFileName) ", not "
+                           function trim(carsFileName)
+                           "; restore cancelled."
+                       close deletedFile
+                       call "SYSTEM" using lockDelCommand
+                       goback
+                   end-if
+
+                   open i-o carFile
+                       move spaces to carFile-rec
+                       move delRecordId to recordId
+                       move delOwner to owner
+                       move delCarOwned to carOwned
+                       move delVin to vin
+                       move delModelYear to modelYear
+                       move delColor to carColor
+                       move delMileage to mileage
+                       move delDateAdded to dateAdded
+                       write carFile-rec
+                           invalid key
+                               display "Owner " delOwner
+                                   " already has a record on file; "
+                                   "restore cancelled."
+                           not invalid key
+                               delete deletedFile record
+
+                               move spaces to audit-rec
+                               accept todaysDate from date yyyymmdd
+                               accept nowTime from time
+                               string todaysDate nowTime(1:6)
+                                   delimited by size
+                                   into auditTimestamp
+                               move "RSTORE" to auditOperation
+                               move 0 to beforeId
+                               move spaces to beforeOwner
+                               move spaces to beforeCar
+                               move spaces to beforeVin
+                               move 0 to beforeYear
+                               move spaces to beforeColor
+                               move 0 to beforeMileage
+                               move recordId to afterId
+                               move owner to afterOwner
+                               move carOwned to afterCar
+                               move vin to afterVin
+                               move modelYear to afterYear
+                               move carColor to afterColor
+                               move mileage to afterMileage
+                               move currentUser to auditUser
+
+                               open extend auditFile
+                                   write audit-rec
+                               close auditFile
+
+                               display "Record restored."
+                       end-write
+                   close carFile
+               close deletedFile
+
+               call "SYSTEM" using lockDelCommand
+           else
+               display "Deleted records on file:"
+               perform until eof = "y"
+                   read deletedFile next record
+                       at end
+                           move "y" to eof
+                       not at end
+                           display "ID: " delRecordId
+                               " | Owner: " delOwner
+                               " | Car: " delCarOwned
+                               " | Deleted: " delTimestamp
+                               " | Garage: "
+                               function trim(delCarsFileName)
+                           add 1 to browseCount
+                   end-read
+               end-perform
+               close deletedFile
+               display "Total deleted records: " browseCount
+           end-if
+       goback.
