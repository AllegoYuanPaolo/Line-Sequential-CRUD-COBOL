@@ -0,0 +1,5 @@
+       01 service-rec.
+           02 svcOwner pic x(16).
+           02 svcDate pic 9(08).
+           02 svcDescription pic x(30).
+           02 svcCost pic 9(05)v99.
