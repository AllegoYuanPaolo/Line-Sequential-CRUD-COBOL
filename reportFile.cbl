@@ -0,0 +1,114 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. reportFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select optional reportOutFile
+                       assign to "REPORT.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+               fd reportOutFile.
+                   01 reportLine pic x(96).
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 lineCount pic 9(02) value 0.
+               01 pageCount pic 9(03) value 0.
+               01 todaysDate pic 9(08).
+               01 linesPerPage pic 9(02) value 20.
+               01 carsFileStatus pic xx.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+        PROCEDURE DIVISION USING carsFileName.
+           *> confirm the garage's data file exists before opening the
+           *> report output, so a missing-data-file run doesn't leave
+           *> behind an empty REPORT.DAT
+           open input carsFile
+           if carsFileStatus = "35"
+               close carsFile
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               goback
+           end-if
+           close carsFile
+
+           accept todaysDate from date yyyymmdd
+
+           open output reportOutFile
+
+               perform PRINT-PAGE-HEADER
+
+               open input carsFile
+                   perform until eof = "y"
+                       read carsFile
+                           at end
+                               move "y" to eof
+                           not at end
+                               if lineCount >= linesPerPage
+                                   perform PRINT-PAGE-HEADER
+                               end-if
+
+                               move spaces to reportLine
+                               string recordId delimited by size
+                                   "   " function trim(owner)
+                                       delimited by size
+                                   "   " function trim(carOwned)
+                                       delimited by size
+                                   "   " modelYear delimited by size
+                                   "   " function trim(carColor)
+                                       delimited by size
+                                   "   " mileage delimited by size
+                                   into reportLine
+                               write reportLine
+                               add 1 to lineCount
+                               add 1 to recCount
+                       end-read
+                   end-perform
+               close carsFile
+
+               move spaces to reportLine
+               write reportLine
+               move spaces to reportLine
+               string "Grand total records: " recCount
+                   delimited by size into reportLine
+               write reportLine
+
+           close reportOutFile
+
+           display "Report written to REPORT.DAT, " recCount
+               " record(s)."
+       goback.
+
+       PRINT-PAGE-HEADER.
+           add 1 to pageCount
+           move 0 to lineCount
+
+           move spaces to reportLine
+           string "Fleet Roster Report" delimited by size
+               into reportLine
+           write reportLine
+
+           move spaces to reportLine
+           string "Run date: " todaysDate "   Page: " pageCount
+               delimited by size into reportLine
+           write reportLine
+
+           move spaces to reportLine
+           write reportLine
+
+           move spaces to reportLine
+           string "ID      OWNER             CAR"
+               "            YEAR   COLOR        MILEAGE"
+               delimited by size into reportLine
+           write reportLine.
