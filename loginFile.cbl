@@ -0,0 +1,78 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. loginFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional credsFile
+                       assign to "CREDS.DAT"
+                       organization is line sequential
+                       file status is credsStatus.
+        DATA DIVISION.
+           file section.
+               fd credsFile.
+                   copy "CREDSREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 credsStatus pic xx.
+               01 enteredUser pic x(08).
+               01 enteredPassword pic x(08).
+               01 eof pic x value "n".
+               01 matched pic x value "n".
+               01 attempts pic 9 value 0.
+           LINKAGE SECTION.
+               01 loginUser pic x(08).
+               01 loginOk pic x.
+        PROCEDURE DIVISION USING loginUser, loginOk.
+           *> seed a starter credentials file the first time this runs
+           open input credsFile
+           if credsStatus not = "00"
+               close credsFile
+               open output credsFile
+                   move "admin" to credUserId
+                   move "admin" to credPassword
+                   write creds-rec
+               close credsFile
+               display "No credentials file found; created one with "
+                   "default login admin/admin."
+           else
+               close credsFile
+           end-if
+
+           perform until matched = "y" or attempts >= 3
+               display "User ID: " no advancing
+               accept enteredUser
+               display "Password: " no advancing
+               accept enteredPassword
+
+               move "n" to eof
+               open input credsFile
+                   perform until eof = "y" or matched = "y"
+                       read credsFile
+                           at end
+                               move "y" to eof
+                           not at end
+                               if credUserId = enteredUser
+                                       and credPassword
+                                           = enteredPassword
+                                   move "y" to matched
+                               end-if
+                       end-read
+                   end-perform
+               close credsFile
+
+               add 1 to attempts
+               if matched not = "y"
+                   display "Invalid user ID or password."
+               end-if
+           end-perform
+
+           if matched = "y"
+               move enteredUser to loginUser
+               move "y" to loginOk
+               display "Login successful. Welcome, "
+                   function trim(enteredUser) "."
+           else
+               move spaces to loginUser
+               move "n" to loginOk
+               display "Too many failed login attempts. Exiting."
+           end-if
+       goback.
