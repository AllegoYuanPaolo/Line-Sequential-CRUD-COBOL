@@ -3,76 +3,529 @@ $set sourceformat"free"
         PROGRAM-ID. updateFile.
         environment division.
            input-output section.
-               file-control. 
+               file-control.
                    select optional carFile
-                       assign to "cars.dat"
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select optional auditFile
+                       assign to "AUDIT.DAT"
                        organization is line sequential.
 
-                       select optional tempFile
-                           assign to "temp.dat"
-                           organization is line sequential.
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
+
+                   select optional checkpointFile
+                       assign to "CHECKPOINT.DAT"
+                       organization is line sequential.
+
+                   select optional ownHistFile
+                       assign to "OWNHIST.DAT"
+                       organization is line sequential.
         DATA DIVISION.
            file section.
                fd carFile.
-                   01 carLine pic x(64).
-
-               fd tempFile.
-                   01 tempLine  pic x(64).
+                   copy "CARREC.CPY".
+               fd auditFile.
+                   copy "AUDITREC.CPY".
+               fd lockFile.
+                   01 lockLine pic x(01).
+               fd ownHistFile.
+                   copy "OWNHISTREC.CPY".
+               fd checkpointFile.
+                   01 checkpoint-rec.
+                       02 ckpSearchMode pic x.
+                       02 ckpSearchKey pic x(64).
+                       02 ckpSearchId pic 9(06).
+                       02 ckpSearchCarKey pic x(64).
+                       02 ckpFieldChoice pic x.
+                       02 ckpLastOwner pic x(16).
+                       02 ckpCarsFileName pic x(40).
             LOCAL-STORAGE SECTION.
+               01 lockStatus pic xx.
+               01 carsFileStatus pic xx.
+               01 searchMode pic x.
                01 searchKey pic x(64).
+               01 searchId pic 9(06).
+               01 searchCarKey pic x(64).
+               01 upperSearchCarKey pic x(64).
+               01 upperCarOwned pic x(32).
+               01 matchCar pic 9.
+               01 fieldChoice pic x.
                01 newWord pic x(64).
+               01 newOwner pic x(16).
                01 eof pic x value "n".
                01 match pic 9.
                01 matchCount pic 99 value 0.
-        PROCEDURE DIVISION.
+               01 todaysDate pic 9(08).
+               01 savedCarFile-rec.
+                   02 savedId pic 9(06).
+                   02 savedOwner pic x(16).
+                   02 savedCarOwned pic x(32).
+                   02 savedVin pic x(17).
+                   02 savedModelYear pic 9(04).
+                   02 savedColor pic x(12).
+                   02 savedMileage pic 9(07).
+                   02 savedDateAdded pic 9(08).
+               01 newYear pic 9(04).
+               01 newColor pic x(12).
+               01 newMileage pic 9(07).
+               01 backupCommand pic x(60).
+               01 upperOwner pic x(16).
+               01 upperSearchKey pic x(64).
+               01 haveCheckpoint pic x value "n".
+               01 resumeAnswer pic x.
+               01 lastOwner pic x(16) value spaces.
+               01 nowTime pic 9(08).
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+               01 pending-rename-table.
+                   02 pending-rename occurs 50 times
+                           indexed by renameIdx.
+                       03 pendId pic 9(06).
+                       03 pendOldOwner pic x(16).
+                       03 pendNewOwner pic x(16).
+                       03 pendCarOwned pic x(32).
+                       03 pendVin pic x(17).
+                       03 pendYear pic 9(04).
+                       03 pendColor pic x(12).
+                       03 pendMileage pic 9(07).
+                       03 pendDateAdded pic 9(08).
+               01 pendingRenameCount pic 9(03) value 0.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+               01 currentUser pic x(08).
+        PROCEDURE DIVISION USING carsFileName, currentUser.
+
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           *> make sure no one else is already editing this data file
+           open input lockFile
+           if lockStatus = "00"
+               close lockFile
+               display function trim(carsFileName)
+                   " is locked by another user right now."
+               display "Please try again in a moment."
+               goback
+           end-if
+           open output lockFile
+           close lockFile
+
+           *> see if an earlier multi-record update session was
+           *> interrupted partway through and can be resumed
+           open input checkpointFile
+               read checkpointFile
+                   at end
+                       move "n" to haveCheckpoint
+                   not at end
+                       move "y" to haveCheckpoint
+               end-read
+           close checkpointFile
+
+           *> a checkpoint left behind for a different garage's data
+           *> file is meaningless here — its search criteria and
+           *> owner-key resume position only make sense against the
+           *> file it was taken against
+           if haveCheckpoint = "y"
+               if function trim(ckpCarsFileName)
+                       not = function trim(carsFileName)
+                   display "An interrupted update session was found, "
+                       "but it was for " function trim(ckpCarsFileName)
+                       ", not " function trim(carsFileName) "; it "
+                       "will not be resumed here."
+                   move "n" to haveCheckpoint
+               end-if
+           end-if
 
-           display "Enter model to update: "
-           accept searchKey
+           if haveCheckpoint = "y"
+               display "An interrupted update session was found. "
+                   "Resume it? (y/n) " no advancing
+               accept resumeAnswer
+           end-if
 
+           if haveCheckpoint = "y" and
+                   (resumeAnswer = 'y' or resumeAnswer = 'Y')
+               move ckpSearchMode to searchMode
+               move ckpSearchKey to searchKey
+               move function upper-case(searchKey) to upperSearchKey
+               move ckpSearchId to searchId
+               move ckpSearchCarKey to searchCarKey
+               move function upper-case(searchCarKey) to upperSearchCarKey
+               move ckpFieldChoice to fieldChoice
+               move ckpLastOwner to lastOwner
+               display "Resuming after owner "
+                   function trim(lastOwner) "."
+           else
+               display "Search by (o)wner, record (i)d, or (b)oth "
+                   "owner and car? " no advancing
+               accept searchMode
 
+               if searchMode = 'i' or searchMode = 'I'
+                   display "Enter record id to update: "
+                   accept searchId
+               else
+                   display "Enter owner to update: "
+                   accept searchKey
+                   move function upper-case(searchKey) to upperSearchKey
+                   if searchMode = 'b' or searchMode = 'B'
+                       display "Enter car to update: "
+                       accept searchCarKey
+                       move function upper-case(searchCarKey)
+                           to upperSearchCarKey
+                   end-if
+               end-if
+
+               display "Change which field, (o)wner, (c)ar, (v)in, "
+                   "(y)ear, co(l)or or (m)ileage? " no advancing
+               accept fieldChoice
+               move spaces to lastOwner
+           end-if
+
+           *> make sure the data file actually exists before going any
+           *> further, including before taking a backup of it
            open input carFile
-           open output tempFile 
-           
+           if carsFileStatus = "35"
+               close carFile
+               display "Data file " function trim(carsFileName)
+                   " does not exist yet."
+               display "Please run [77] Reset File first."
+               call "SYSTEM" using lockDelCommand
+               goback
+           end-if
+           close carFile
+
+           *> back up the data file before it is opened for writing, so
+           *> the copy reflects exactly what is on disk right now
+           string "copy /Y " function trim(carsFileName)
+               " " function trim(carsFileName) ".bak"
+               delimited by size into backupCommand
+           call "SYSTEM" using backupCommand
+
+           open i-o carFile
 
                perform until eof = 'y'
-                   read carFile
+                   read carFile next record
                        at end
                            move "y" to eof
                        not at end
                            move 0 to match *> reset match flag
 
-                           *> check for partial match
-                           inspect carLine tallying match for all
-                               searchKey(1:function length(function trim(searchKey)))
-                           
-                           *> if there is a match, write the new word
-                           *> instead of the original one
-                           if match > 0    
+                           *> check for a match on record id or a
+                           *> partial match on owner, per the mode chosen
+                           if searchMode = 'i' or searchMode = 'I'
+                               if recordId = searchId
+                                   move 1 to match
+                               end-if
+                           else
+                               move function upper-case(owner) to upperOwner
+                               inspect upperOwner tallying match for all
+                                   upperSearchKey(1:function length(function trim(searchKey)))
+                               if searchMode = 'b' or searchMode = 'B'
+                                   move 0 to matchCar
+                                   move function upper-case(carOwned)
+                                       to upperCarOwned
+                                   inspect upperCarOwned tallying matchCar
+                                       for all upperSearchCarKey(1:function length(function trim(searchCarKey)))
+                                   if matchCar = 0
+                                       move 0 to match
+                                   end-if
+                               end-if
+                           end-if
+
+                           *> skip records already handled before the
+                           *> last interruption of a resumed session;
+                           *> the scan walks carFile in owner-key
+                           *> order, so resume position is tracked by
+                           *> owner, not by record id
+                           if owner <= lastOwner
+                               move 0 to match
+                           end-if
+
+                           *> if there is a match, overwrite only the
+                           *> requested field and keep the other one
+                           if match > 0
                                add 1 to matchCount
-                               display "Updating: " carLine
-                               
-                               display "Enter new model: " no advancing
-                               accept newWord
-
-                               move newWord to tempLine
-                               write tempLine
-                           *> else, just copy the orignal line
-                           else 
-                               move carLine to tempLine
-                               write tempLine
+                               display "Updating: " owner " | " carOwned
+                               move carFile-rec to savedCarFile-rec
+
+                               evaluate fieldChoice
+                                   when 'o'
+                                   when 'O'
+                                       display "Enter new owner: "
+                                           no advancing
+                                       accept newOwner
+
+                                       *> a rename deletes the old key
+                                       *> and writes the record back
+                                       *> under the new one, which can
+                                       *> move it ahead of or behind the
+                                       *> cursor this same scan is still
+                                       *> walking — so it is only queued
+                                       *> here and actually applied once
+                                       *> the scan has finished
+                                       if pendingRenameCount < 50
+                                           add 1 to pendingRenameCount
+                                           move savedId to
+                                               pendId(pendingRenameCount)
+                                           move savedOwner to
+                                               pendOldOwner(pendingRenameCount)
+                                           move newOwner to
+                                               pendNewOwner(pendingRenameCount)
+                                           move savedCarOwned to
+                                               pendCarOwned(pendingRenameCount)
+                                           move savedVin to
+                                               pendVin(pendingRenameCount)
+                                           move savedModelYear to
+                                               pendYear(pendingRenameCount)
+                                           move savedColor to
+                                               pendColor(pendingRenameCount)
+                                           move savedMileage to
+                                               pendMileage(pendingRenameCount)
+                                           move savedDateAdded to
+                                               pendDateAdded(pendingRenameCount)
+                                       else
+                                           display "Too many renames "
+                                               "requested in one "
+                                               "session; owner "
+                                               function trim(savedOwner)
+                                               " was not renamed."
+                                       end-if
+                                   when 'v'
+                                   when 'V'
+                                       display "Enter new VIN: "
+                                           no advancing
+                                       accept vin
+                                       rewrite carFile-rec
+                                   when 'y'
+                                   when 'Y'
+                                       display "Enter new model year: "
+                                           no advancing
+                                       accept newYear
+                                       move newYear to modelYear
+                                       rewrite carFile-rec
+                                   when 'l'
+                                   when 'L'
+                                       display "Enter new color: "
+                                           no advancing
+                                       accept newColor
+                                       move newColor to carColor
+                                       rewrite carFile-rec
+                                   when 'm'
+                                   when 'M'
+                                       display "Enter new mileage: "
+                                           no advancing
+                                       accept newMileage
+                                       move newMileage to mileage
+                                       rewrite carFile-rec
+                                   when other
+                                       display "Enter new car: "
+                                           no advancing
+                                       accept newWord
+                                       move newWord to carOwned
+                                       rewrite carFile-rec
+                               end-evaluate
+
+                               *> a rename is audited and checkpointed
+                               *> once it actually commits, in the pass
+                               *> below that runs after the scan ends
+                               if fieldChoice not = 'o'
+                                       and fieldChoice not = 'O'
+                                   move spaces to audit-rec
+                                   accept todaysDate from date yyyymmdd
+                                   accept nowTime from time
+                                   string todaysDate nowTime(1:6)
+                                       delimited by size
+                                       into auditTimestamp
+                                   move "UPDATE" to auditOperation
+                                   move savedId to beforeId
+                                   move savedOwner to beforeOwner
+                                   move savedCarOwned to beforeCar
+                                   move savedVin to beforeVin
+                                   move savedModelYear to beforeYear
+                                   move savedColor to beforeColor
+                                   move savedMileage to beforeMileage
+                                   move recordId to afterId
+                                   move owner to afterOwner
+                                   move carOwned to afterCar
+                                   move vin to afterVin
+                                   move modelYear to afterYear
+                                   move carColor to afterColor
+                                   move mileage to afterMileage
+                                   move currentUser to auditUser
+
+                                   open extend auditFile
+                                       write audit-rec
+                                   close auditFile
+
+                                   *> record progress so this record is
+                                   *> not redone if the session is
+                                   *> interrupted before it finishes; a
+                                   *> record-id search matches exactly
+                                   *> one record, so there is nothing to
+                                   *> resume and no checkpoint is kept
+                                   if searchMode not = 'i'
+                                           and searchMode not = 'I'
+                                       move searchMode to ckpSearchMode
+                                       move searchKey to ckpSearchKey
+                                       move searchId to ckpSearchId
+                                       move searchCarKey to ckpSearchCarKey
+                                       move fieldChoice to ckpFieldChoice
+                                       move carsFileName to
+                                           ckpCarsFileName
+                                       *> use the pre-rename owner, since
+                                       *> that is the key the scan
+                                       *> actually reached
+                                       move savedOwner to ckpLastOwner
+                                       open output checkpointFile
+                                           write checkpoint-rec
+                                       close checkpointFile
+                                   end-if
+                               end-if
                            end-if
                    end-read
                end-perform
 
+               *> the scan has finished, so it is now safe to apply any
+               *> renames queued along the way without the indexed
+               *> file's key order shifting records under the cursor
+               perform varying renameIdx from 1 by 1
+                       until renameIdx > pendingRenameCount
+                   move pendOldOwner(renameIdx) to owner
+                   read carFile
+                       invalid key
+                           display "Owner "
+                               function trim(pendOldOwner(renameIdx))
+                               " was not found for rename; it may "
+                               "have been changed elsewhere in this "
+                               "same session."
+                       not invalid key
+                           *> keep a permanent record of who used to
+                           *> own this vehicle — written before the
+                           *> rename is committed so a crash mid-
+                           *> transfer can't lose the history of it
+                           move spaces to ownHist-rec
+                           accept todaysDate from date yyyymmdd
+                           accept nowTime from time
+                           string todaysDate nowTime(1:6)
+                               delimited by size
+                               into ownHistTimestamp
+                           move pendId(renameIdx) to ownHistCarId
+                           move pendOldOwner(renameIdx) to ownHistOldOwner
+                           move pendNewOwner(renameIdx) to ownHistNewOwner
+                           move pendCarOwned(renameIdx) to ownHistCarOwned
+                           open extend ownHistFile
+                               write ownHist-rec
+                           close ownHistFile
+
+                           *> owner is the record key, so a rename has
+                           *> to delete the old key and write the
+                           *> record back under the new one
+                           delete carFile record
+                           move pendId(renameIdx) to recordId
+                           move pendNewOwner(renameIdx) to owner
+                           move pendCarOwned(renameIdx) to carOwned
+                           move pendVin(renameIdx) to vin
+                           move pendYear(renameIdx) to modelYear
+                           move pendColor(renameIdx) to carColor
+                           move pendMileage(renameIdx) to mileage
+                           move pendDateAdded(renameIdx) to dateAdded
+                           write carFile-rec
+                               invalid key
+                                   *> the new name is already taken —
+                                   *> put the record back under its
+                                   *> original key instead of losing it
+                                   display "Owner "
+                                       function trim(pendNewOwner(renameIdx))
+                                       " already has a record on file; "
+                                       "rename of "
+                                       function trim(pendOldOwner(renameIdx))
+                                       " cancelled."
+                                   move pendId(renameIdx) to recordId
+                                   move pendOldOwner(renameIdx) to owner
+                                   move pendCarOwned(renameIdx) to carOwned
+                                   move pendVin(renameIdx) to vin
+                                   move pendYear(renameIdx) to modelYear
+                                   move pendColor(renameIdx) to carColor
+                                   move pendMileage(renameIdx) to mileage
+                                   move pendDateAdded(renameIdx)
+                                       to dateAdded
+                                   write carFile-rec
+                               not invalid key
+                                   move spaces to audit-rec
+                                   accept todaysDate from date yyyymmdd
+                                   accept nowTime from time
+                                   string todaysDate nowTime(1:6)
+                                       delimited by size
+                                       into auditTimestamp
+                                   move "UPDATE" to auditOperation
+                                   move pendId(renameIdx) to beforeId
+                                   move pendOldOwner(renameIdx)
+                                       to beforeOwner
+                                   move pendCarOwned(renameIdx)
+                                       to beforeCar
+                                   move pendVin(renameIdx) to beforeVin
+                                   move pendYear(renameIdx) to beforeYear
+                                   move pendColor(renameIdx) to beforeColor
+                                   move pendMileage(renameIdx)
+                                       to beforeMileage
+                                   move pendId(renameIdx) to afterId
+                                   move pendNewOwner(renameIdx)
+                                       to afterOwner
+                                   move pendCarOwned(renameIdx) to afterCar
+                                   move pendVin(renameIdx) to afterVin
+                                   move pendYear(renameIdx) to afterYear
+                                   move pendColor(renameIdx) to afterColor
+                                   move pendMileage(renameIdx)
+                                       to afterMileage
+                                   move currentUser to auditUser
+
+                                   open extend auditFile
+                                       write audit-rec
+                                   close auditFile
+
+                                   if searchMode not = 'i'
+                                           and searchMode not = 'I'
+                                       move searchMode to ckpSearchMode
+                                       move searchKey to ckpSearchKey
+                                       move searchId to ckpSearchId
+                                       move searchCarKey to ckpSearchCarKey
+                                       move fieldChoice to ckpFieldChoice
+                                       move carsFileName to
+                                           ckpCarsFileName
+                                       move pendOldOwner(renameIdx)
+                                           to ckpLastOwner
+                                       open output checkpointFile
+                                           write checkpoint-rec
+                                       close checkpointFile
+                                   end-if
+                           end-write
+                   end-read
+               end-perform
+
                  if matchCount = 0
-                       display "No matches found for: " searchKey
+                       display "No matches found"
                    end-if
-           
+
            close carFile
-           close tempFile
-           
-           call "SYSTEM" using "move /Y temp.dat cars.dat"
-        
+
+           *> the session ran to completion, so there is nothing left
+           *> to resume
+           call "SYSTEM" using "del CHECKPOINT.DAT"
+
+           *> release the lock so the next person can edit this file
+           call "SYSTEM" using lockDelCommand
+
        goback.
  
        
\ No newline at end of file
