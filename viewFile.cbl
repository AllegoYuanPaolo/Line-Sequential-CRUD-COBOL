@@ -4,27 +4,112 @@
            input-output section.
                file-control.
                    select optional carsFile
-                       assign to "cars.dat"
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select sortWorkFile
+                       assign to "sortwork.tmp".
+
+                   select optional sortedFile
+                       assign to "sorted.tmp"
                        organization is line sequential.
         DATA DIVISION.
            file section.
                fd carsFile.
-                   01 carFile-rec. 
-                       02 owner pic x(16).
-                       02 carOwned pic x(32).
+                   copy "CARREC.CPY".
+
+               sd sortWorkFile.
+                   01 sortWork-rec.
+                       02 sortId pic 9(06).
+                       02 sortOwner pic x(16).
+                       02 sortCarOwned pic x(32).
+                       02 sortVin pic x(17).
+                       02 sortModelYear pic 9(04).
+                       02 sortColor pic x(12).
+                       02 sortMileage pic 9(07).
+                       02 sortDateAdded pic 9(08).
+
+               fd sortedFile.
+                   01 sorted-rec.
+                       02 sortedId pic 9(06).
+                       02 sortedOwner pic x(16).
+                       02 sortedCarOwned pic x(32).
+                       02 sortedVin pic x(17).
+                       02 sortedModelYear pic 9(04).
+                       02 sortedColor pic x(12).
+                       02 sortedMileage pic 9(07).
+                       02 sortedDateAdded pic 9(08).
+
             LOCAL-STORAGE SECTION.
                01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 viewSort pic x.
+               01 carsFileStatus pic xx.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
 
-
-       procedure division.
+       procedure division using carsFileName.
+              *> make sure cars.dat has actually been created before
+              *> trying to read from it
               open input carsFile
-              perform until eof = "y"
-                read carsFile
-                     at end
-                          move "y" to eof
-                     not at end
-                          display "Owner: " owner " | Car: " carOwned
-                end-read
-              end-perform
+              if carsFileStatus = "35"
+                  display "Data file " function trim(carsFileName)
+                      " does not exist yet."
+                  display "Please run [77] Reset File first."
+                  goback
+              end-if
               close carsFile
+
+              display "View by (o)wner [default] or by (c)ar? "
+                  no advancing
+              accept viewSort
+
+              if viewSort = "c" or viewSort = "C"
+                  sort sortWorkFile
+                      on ascending key sortCarOwned
+                      using carsFile
+                      giving sortedFile
+
+                  open input sortedFile
+                  perform until eof = "y"
+                    read sortedFile
+                         at end
+                              move "y" to eof
+                         not at end
+                              display "ID: " sortedId
+                                  " | Owner: " sortedOwner
+                                  " | Car: " sortedCarOwned
+                                  " | VIN: " sortedVin
+                                  " | Year: " sortedModelYear
+                                  " | Color: " sortedColor
+                                  " | Mileage: " sortedMileage
+                                  " | Added: " sortedDateAdded
+                              add 1 to recCount
+                    end-read
+                  end-perform
+                  close sortedFile
+              else
+                  open input carsFile
+                  perform until eof = "y"
+                    read carsFile
+                         at end
+                              move "y" to eof
+                         not at end
+                              display "ID: " recordId
+                                  " | Owner: " owner " | Car: " carOwned
+                                  " | VIN: " vin
+                                  " | Year: " modelYear
+                                  " | Color: " carColor
+                                  " | Mileage: " mileage
+                                  " | Added: " dateAdded
+                              add 1 to recCount
+                    end-read
+                  end-perform
+                  close carsFile
+              end-if
+
+              display "Total records: " recCount
          goback.
