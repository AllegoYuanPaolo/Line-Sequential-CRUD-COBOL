@@ -4,34 +4,136 @@
            input-output section.
                file-control.
                    select optional carsFile
-                       assign to "cars.dat"
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner.
+                   select optional nextIdFile
+                       assign to "NEXTID.DAT"
                        organization is line sequential.
+                   select optional nextIdLockFile
+                       assign to "NEXTID.LCK"
+                       organization is line sequential
+                       file status is nextIdLockStatus.
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
         DATA DIVISION.
            file section.
                fd carsFile.
-                   01 carFile-rec.
-                      02 owner pic x(16).
-                      02 carOwned pic x(32).
+                   copy "CARREC.CPY".
+               fd nextIdFile.
+                   01 nextId-rec pic 9(06).
+               fd nextIdLockFile.
+                   01 nextIdLockLine pic x(01).
+               fd lockFile.
+                   01 lockLine pic x(01).
             LOCAL-STORAGE SECTION.
-        
-        PROCEDURE DIVISION.
+               01 todaysDate pic 9(08).
+               01 backupName pic x(40).
+               01 backupCommand pic x(60).
+               01 lockStatus pic xx.
+               01 nextIdLockStatus pic xx.
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+
+        PROCEDURE DIVISION USING carsFileName.
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           *> make sure no one else is already editing this data file
+           open input lockFile
+           if lockStatus = "00"
+               close lockFile
+               display function trim(carsFileName)
+                   " is locked by another user right now."
+               display "Please try again in a moment."
+               goback
+           end-if
+           open output lockFile
+           close lockFile
+
+           accept todaysDate from date yyyymmdd
+
+           string function trim(carsFileName) "." todaysDate
+               delimited by size
+               into backupName
+
+           string "copy /Y " function trim(carsFileName) " "
+               function trim(backupName)
+               delimited by size into backupCommand
+
+           call "SYSTEM" using backupCommand
+
+           *> NEXTID.DAT is shared by every garage, so its own
+           *> short-lived lock (separate from the per-garage data-file
+           *> lock above) keeps an add or import running against a
+           *> different garage from reading a stale counter value
+           *> while this reset is rewriting it
+           perform until nextIdLockStatus not = "00"
+               open input nextIdLockFile
+               if nextIdLockStatus = "00"
+                   close nextIdLockFile
+               end-if
+           end-perform
+           open output nextIdLockFile
+           close nextIdLockFile
+
            open output carsFile
+                move spaces to carFile-rec
+                move 1 to recordId
                 move "Keisuke" to owner
                 move "Mazda RX-7" to carOwned
+                move "JM1FD3310M0123456" to vin
+                move 1991 to modelYear
+                move "White" to carColor
+                move 45000 to mileage
+                move todaysDate to dateAdded
                 write carFile-rec
 
                 move spaces to carFile-rec
+                move 3 to recordId
+                move "Mako" to owner
+                move "Nissan Sileighty" to carOwned
+                move "JN1SILEIGHTY00001" to vin
+                move 1992 to modelYear
+                move "Black" to carColor
+                move 62000 to mileage
+                move todaysDate to dateAdded
+                write carFile-rec
 
+                move spaces to carFile-rec
+                move 2 to recordId
                 move "Takumi" to owner
                 move "Toyota AE86" to carOwned
+                move "JT2AE86TRANS00001" to vin
+                move 1986 to modelYear
+                move "Panda"  to carColor
+                move 98000 to mileage
+                move todaysDate to dateAdded
                 write carFile-rec
 
-                move space to carFile-rec
+           close carsFile
 
-                move "Mako" to owner
-                move "Nissan Sileighty" to carOwned
-                write carFile-rec
+           *> reset the record-id counter to match the reseeded data
+           open output nextIdFile
+               move 3 to nextId-rec
+               write nextId-rec
+           close nextIdFile
 
-           close carsFile
+           *> release the NEXTID.DAT lock now that the reseeded
+           *> counter has been written back
+           call "SYSTEM" using "del NEXTID.LCK"
+
+           *> release the lock so the next person can edit this file
+           call "SYSTEM" using lockDelCommand
        goback.
  
\ No newline at end of file
