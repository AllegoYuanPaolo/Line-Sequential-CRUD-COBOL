@@ -0,0 +1,89 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. serviceFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional serviceHistFile
+                       assign to "SERVICE.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd serviceHistFile.
+                   copy "SERVICEREC.CPY".
+
+           WORKING-STORAGE SECTION.
+               01 svcExitFlag pic x value 'n'.
+               01 svcChoice pic xx.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+        PROCEDURE DIVISION.
+           perform with test after until svcExitFlag = 'y'
+           call "SYSTEM" using "cls"
+
+               display "-- Vehicle Service History --"
+               display "[1] - Add Service Record"
+               display "[2] - View Service History"
+               display spaces
+               display "[00] - Back"
+               display "Enter choice >" no advancing
+               accept svcChoice
+
+               evaluate svcChoice
+                   when "00"
+                       move 'y' to svcExitFlag
+
+                   when "1"
+                       call "SYSTEM" using "cls"
+                       perform ADD-SERVICE-RECORD
+                       call "SYSTEM" using "pause"
+
+                   when "2"
+                       call "SYSTEM" using "cls"
+                       perform VIEW-SERVICE-RECORDS
+                       call "SYSTEM" using "pause"
+
+                   when other
+                       display "   > Invalid option."
+                       call "SYSTEM" using "pause"
+               end-evaluate
+
+           end-perform
+
+       goback.
+
+       ADD-SERVICE-RECORD.
+           display "Enter owner: "
+           accept svcOwner
+
+           display "Enter service date (YYYYMMDD): "
+           accept svcDate
+
+           display "Enter service description: "
+           accept svcDescription
+
+           display "Enter service cost: "
+           accept svcCost
+
+           open extend serviceHistFile
+               write service-rec
+               display "Service record added!"
+           close serviceHistFile.
+
+       VIEW-SERVICE-RECORDS.
+           move "n" to eof
+           move 0 to recCount
+           open input serviceHistFile
+               perform until eof = "y"
+                   read serviceHistFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           display "Owner: " svcOwner
+                               " | Date: " svcDate
+                               " | " svcDescription
+                               " | Cost: " svcCost
+                           add 1 to recCount
+                   end-read
+               end-perform
+           close serviceHistFile
+           display "Total records: " recCount.
