@@ -0,0 +1,62 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. undoFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
+        DATA DIVISION.
+           file section.
+               fd lockFile.
+                   01 lockLine pic x(01).
+           LOCAL-STORAGE SECTION.
+               01 confirmAnswer pic x.
+               01 restoreCommand pic x(60).
+               01 lockStatus pic xx.
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+        PROCEDURE DIVISION USING carsFileName.
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           *> make sure no one else is already editing this data file
+           *> — an undo overwrites it just like an add/update/delete
+           open input lockFile
+           if lockStatus = "00"
+               close lockFile
+               display function trim(carsFileName)
+                   " is locked by another user right now."
+               display "Please try again in a moment."
+               goback
+           end-if
+           open output lockFile
+           close lockFile
+
+           display "Restore " function trim(carsFileName)
+               " from its last backup taken before an update or "
+               "delete? (y/n) " no advancing
+           accept confirmAnswer
+
+           if confirmAnswer = 'y' or confirmAnswer = 'Y'
+               string "copy /Y " function trim(carsFileName) ".bak "
+                   function trim(carsFileName)
+                   delimited by size into restoreCommand
+               call "SYSTEM" using restoreCommand
+               display function trim(carsFileName) " restored from "
+                   function trim(carsFileName) ".bak."
+           else
+               display "Undo cancelled."
+           end-if
+
+           *> release the lock so the next person can edit this file
+           call "SYSTEM" using lockDelCommand
+       goback.
