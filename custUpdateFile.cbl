@@ -0,0 +1,59 @@
+$set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. custUpdateFile.
+        environment division.
+           input-output section.
+               file-control.
+                   select optional customerFile
+                       assign to "CUSTOMER.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is custNumber.
+        DATA DIVISION.
+           file section.
+               fd customerFile.
+                   copy "CUSTREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 searchNumber pic 9(06).
+               01 fieldChoice pic x.
+               01 newWord pic x(40).
+        PROCEDURE DIVISION.
+
+           display "Enter customer number to update: "
+           accept searchNumber
+
+           display "Change which field, (n)ame, (p)hone or (a)ddress? "
+               no advancing
+           accept fieldChoice
+
+           open i-o customerFile
+
+           move searchNumber to custNumber
+           read customerFile
+               invalid key
+                   display "No customer found with number: " searchNumber
+               not invalid key
+                   evaluate fieldChoice
+                       when 'n'
+                       when 'N'
+                           display "Enter new name: " no advancing
+                           accept newWord
+                           move newWord to custName
+                       when 'p'
+                       when 'P'
+                           display "Enter new phone: " no advancing
+                           accept newWord
+                           move newWord to custPhone
+                       when other
+                           display "Enter new address: " no advancing
+                           accept newWord
+                           move newWord to custAddress
+                   end-evaluate
+
+                   rewrite customer-rec
+                   display "Customer updated."
+           end-read
+
+           close customerFile
+
+       goback.
