@@ -0,0 +1,153 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. reconcileFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to "cars.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner.
+
+                   select optional extractFile
+                       assign to "FLEETEXT.CSV"
+                       organization is line sequential.
+
+                   select optional matchedFile
+                       assign to "RECONCILE_MATCHED.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is matchedOwner.
+
+                   select optional reconcileReportFile
+                       assign to "RECONCILE.DAT"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+
+               fd extractFile.
+                   01 extractLine pic x(64).
+
+               fd matchedFile.
+                   01 matched-rec.
+                       02 matchedOwner pic x(16).
+
+               fd reconcileReportFile.
+                   01 reconcileLine pic x(96).
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 extOwner pic x(16).
+               01 extCarOwned pic x(32).
+               01 onlyInExtractCount pic 9(05) value 0.
+               01 onlyInCarsCount pic 9(05) value 0.
+               01 mismatchCount pic 9(05) value 0.
+               01 matchedCount pic 9(05) value 0.
+        PROCEDURE DIVISION.
+           open output reconcileReportFile
+               move spaces to reconcileLine
+               string "Fleet reconciliation report" delimited by size
+                   into reconcileLine
+               write reconcileLine
+
+           *> pass 1: walk the external extract, matching each owner
+           *> against cars.dat by key and noting every owner seen
+           open input extractFile
+           open input carsFile
+           open output matchedFile
+
+               perform until eof = "y"
+                   read extractFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           move spaces to extOwner
+                           move spaces to extCarOwned
+                           unstring extractLine delimited by ","
+                               into extOwner extCarOwned
+                           end-unstring
+
+                           move extOwner to owner
+                           read carsFile
+                               invalid key
+                                   add 1 to onlyInExtractCount
+                                   move spaces to reconcileLine
+                                   string "Only in extract: "
+                                       function trim(extOwner)
+                                       " (" function trim(extCarOwned)
+                                       ")" delimited by size
+                                       into reconcileLine
+                                   write reconcileLine
+                                   end-write
+                               not invalid key
+                                   if function trim(carOwned) not =
+                                           function trim(extCarOwned)
+                                       add 1 to mismatchCount
+                                       move spaces to reconcileLine
+                                       string "Mismatch for "
+                                           function trim(extOwner)
+                                           ": cars.dat has '"
+                                           function trim(carOwned)
+                                           "', extract has '"
+                                           function trim(extCarOwned)
+                                           "'" delimited by size
+                                           into reconcileLine
+                                       write reconcileLine
+                                   else
+                                       add 1 to matchedCount
+                                   end-if
+
+                                   move extOwner to matchedOwner
+                                   write matched-rec
+                                       invalid key
+                                           continue
+                                   end-write
+                           end-read
+                   end-read
+               end-perform
+
+           close extractFile
+           close carsFile
+           close matchedFile
+
+           *> pass 2: walk cars.dat, flagging owners never seen in the
+           *> external extract
+           move "n" to eof
+           open input carsFile
+           open input matchedFile
+
+               perform until eof = "y"
+                   read carsFile next record
+                       at end
+                           move "y" to eof
+                       not at end
+                           move owner to matchedOwner
+                           read matchedFile
+                               invalid key
+                                   add 1 to onlyInCarsCount
+                                   move spaces to reconcileLine
+                                   string "Only in cars.dat: "
+                                       function trim(owner)
+                                       " (" function trim(carOwned) ")"
+                                       delimited by size
+                                       into reconcileLine
+                                   write reconcileLine
+                           end-read
+                   end-read
+               end-perform
+
+           close carsFile
+           close matchedFile
+
+           move spaces to reconcileLine
+           string "Matched: " matchedCount
+               "  Mismatched: " mismatchCount
+               "  Only in extract: " onlyInExtractCount
+               "  Only in cars.dat: " onlyInCarsCount
+               delimited by size into reconcileLine
+           write reconcileLine
+           close reconcileReportFile
+
+           display "Reconciliation complete. See RECONCILE.DAT."
+       goback.
