@@ -0,0 +1,54 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. custFile.
+
+        DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+               01 custExitFlag pic x value 'n'.
+               01 custChoice pic xx.
+        PROCEDURE DIVISION.
+           perform with test after until custExitFlag = 'y'
+           call "SYSTEM" using "cls"
+
+               display "-- Customer Maintenance --"
+               display "[1] - Add Customer"
+               display "[2] - View All Customers"
+               display "[3] - Update Customer"
+               display "[4] - Delete Customer"
+               display spaces
+               display "[00] - Back"
+               display "Enter choice >" no advancing
+               accept custChoice
+
+               evaluate custChoice
+                   when "00"
+                       move 'y' to custExitFlag
+
+                   when "1"
+                       call "SYSTEM" using "cls"
+                       call "custAddFile"
+                       call "SYSTEM" using "pause"
+
+                   when "2"
+                       call "SYSTEM" using "cls"
+                       call "custViewFile"
+                       call "SYSTEM" using "pause"
+
+                   when "3"
+                       call "SYSTEM" using "cls"
+                       call "custUpdateFile"
+                       call "SYSTEM" using "pause"
+
+                   when "4"
+                       call "SYSTEM" using "cls"
+                       call "custDeleteFile"
+                       call "SYSTEM" using "pause"
+
+                   when other
+                       display "   > Invalid option."
+                       call "SYSTEM" using "pause"
+               end-evaluate
+
+           end-perform
+
+       goback.
