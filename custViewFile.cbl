@@ -0,0 +1,36 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. custViewFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional customerFile
+                       assign to "CUSTOMER.DAT"
+                       organization is indexed
+                       access mode is sequential
+                       record key is custNumber.
+        DATA DIVISION.
+           file section.
+               fd customerFile.
+                   copy "CUSTREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+
+
+       procedure division.
+              open input customerFile
+              perform until eof = "y"
+                read customerFile
+                     at end
+                          move "y" to eof
+                     not at end
+                          display "No: " custNumber
+                              " | Name: " custName
+                              " | Phone: " custPhone
+                              " | Address: " custAddress
+                          add 1 to recCount
+                end-read
+              end-perform
+              close customerFile
+              display "Total records: " recCount
+         goback.
