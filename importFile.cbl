@@ -0,0 +1,201 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. importFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner.
+
+                   select optional nextIdFile
+                       assign to "NEXTID.DAT"
+                       organization is line sequential.
+
+                   select optional nextIdLockFile
+                       assign to "NEXTID.LCK"
+                       organization is line sequential
+                       file status is nextIdLockStatus.
+
+                   select optional auditFile
+                       assign to "AUDIT.DAT"
+                       organization is line sequential.
+
+                   select optional importCsvFile
+                       assign to "import.csv"
+                       organization is line sequential.
+
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
+        DATA DIVISION.
+           file section.
+               fd carFile.
+                   copy "CARREC.CPY".
+               fd nextIdFile.
+                   01 nextId-rec pic 9(06).
+               fd nextIdLockFile.
+                   01 nextIdLockLine pic x(01).
+               fd auditFile.
+                   copy "AUDITREC.CPY".
+               fd importCsvFile.
+                   01 importLine pic x(96).
+               fd lockFile.
+                   01 lockLine pic x(01).
+            LOCAL-STORAGE SECTION.
+               01 nextIdLockStatus pic xx.
+               01 eof pic x value "n".
+               01 nextId pic 9(06) value 0.
+               01 todaysDate pic 9(08).
+               01 in-Owner pic x(16).
+               01 in-CarOwned pic x(32).
+               01 in-Vin pic x(17).
+               01 in-ModelYear pic 9(04).
+               01 in-Color pic x(12).
+               01 in-Mileage pic 9(07).
+               01 loadedCount pic 9(05) value 0.
+               01 skippedCount pic 9(05) value 0.
+               01 lockStatus pic xx.
+               01 nowTime pic 9(08).
+               01 lockFileName pic x(44) value spaces.
+               01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+               01 currentUser pic x(08).
+        PROCEDURE DIVISION USING carsFileName, currentUser.
+           *> the lock is keyed by the selected garage's data file, so
+           *> two sessions editing different garages never block each
+           *> other, only two sessions editing the same one
+           string function trim(carsFileName) ".lck" delimited by size
+               into lockFileName
+           string "del " function trim(lockFileName) delimited by size
+               into lockDelCommand
+
+           *> make sure no one else is already editing this data file
+           open input lockFile
+           if lockStatus = "00"
+               close lockFile
+               display function trim(carsFileName)
+                   " is locked by another user right now."
+               display "Please try again in a moment."
+               goback
+           end-if
+           open output lockFile
+           close lockFile
+
+           display "Importing from import.csv..."
+
+           *> NEXTID.DAT is shared by every garage, so its own
+           *> short-lived lock (separate from the per-garage data-file
+           *> lock above) keeps an add or another import running
+           *> against a different garage from reading the same
+           *> counter value this import is about to advance
+           perform until nextIdLockStatus not = "00"
+               open input nextIdLockFile
+               if nextIdLockStatus = "00"
+                   close nextIdLockFile
+               end-if
+           end-perform
+           open output nextIdLockFile
+           close nextIdLockFile
+
+           *> pull the last-used record id forward
+           open input nextIdFile
+               read nextIdFile
+                   at end
+                       move 0 to nextId
+                   not at end
+                       move nextId-rec to nextId
+               end-read
+           close nextIdFile
+
+           open input importCsvFile
+           open i-o carFile
+
+               perform until eof = "y"
+                   read importCsvFile
+                       at end
+                           move "y" to eof
+                       not at end
+                           move spaces to in-Owner
+                           move spaces to in-CarOwned
+                           move spaces to in-Vin
+                           move zero to in-ModelYear
+                           move spaces to in-Color
+                           move zero to in-Mileage
+                           unstring importLine delimited by ","
+                               into in-Owner in-CarOwned in-Vin
+                                   in-ModelYear in-Color in-Mileage
+                           end-unstring
+
+                           add 1 to nextId
+
+                           move spaces to carFile-rec
+                           move nextId to recordId
+                           move in-Owner to owner
+                           move in-CarOwned to carOwned
+                           move in-Vin to vin
+                           move in-ModelYear to modelYear
+                           move in-Color to carColor
+                           move in-Mileage to mileage
+                           accept todaysDate from date yyyymmdd
+                           move todaysDate to dateAdded
+                           write carFile-rec
+                               invalid key
+                                   display "Skipping duplicate owner: "
+                                       function trim(in-Owner)
+                                   subtract 1 from nextId
+                                   add 1 to skippedCount
+                               not invalid key
+                                   add 1 to loadedCount
+
+                                   move spaces to audit-rec
+                                   accept todaysDate from date yyyymmdd
+                                   accept nowTime from time
+                                   string todaysDate nowTime(1:6)
+                                       delimited by size
+                                       into auditTimestamp
+                                   move "ADD" to auditOperation
+                                   move 0 to beforeId
+                                   move spaces to beforeOwner
+                                   move spaces to beforeCar
+                                   move spaces to beforeVin
+                                   move 0 to beforeYear
+                                   move spaces to beforeColor
+                                   move 0 to beforeMileage
+                                   move recordId to afterId
+                                   move owner to afterOwner
+                                   move carOwned to afterCar
+                                   move vin to afterVin
+                                   move modelYear to afterYear
+                                   move carColor to afterColor
+                                   move mileage to afterMileage
+                                   move currentUser to auditUser
+
+                                   open extend auditFile
+                                       write audit-rec
+                                   close auditFile
+                           end-write
+                   end-read
+               end-perform
+
+           close carFile
+           close importCsvFile
+
+           open output nextIdFile
+               move nextId to nextId-rec
+               write nextId-rec
+           close nextIdFile
+
+           *> release the NEXTID.DAT lock now that the advanced
+           *> counter has been written back
+           call "SYSTEM" using "del NEXTID.LCK"
+
+           display "Loaded " loadedCount " record(s), skipped "
+               skippedCount " duplicate(s)."
+
+           *> release the lock so the next person can edit cars.dat
+           call "SYSTEM" using lockDelCommand
+       goback.
