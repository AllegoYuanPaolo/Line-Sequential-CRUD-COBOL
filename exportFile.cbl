@@ -0,0 +1,69 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. exportFile.
+       environment division.
+           input-output section.
+               file-control.
+                   select optional carsFile
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
+
+                   select optional csvFile
+                       assign to "cars.csv"
+                       organization is line sequential.
+        DATA DIVISION.
+           file section.
+               fd carsFile.
+                   copy "CARREC.CPY".
+               fd csvFile.
+                   01 csvLine pic x(96).
+            LOCAL-STORAGE SECTION.
+               01 eof pic x value "n".
+               01 recCount pic 9(05) value 0.
+               01 carsFileStatus pic xx.
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+
+       procedure division using carsFileName.
+              open input carsFile
+              if carsFileStatus = "35"
+                  display "Data file " function trim(carsFileName)
+                      " does not exist yet."
+                  display "Please run [77] Reset File first."
+                  goback
+              end-if
+
+              open output csvFile
+
+              string "recordId,owner,carOwned,vin,modelYear,color,"
+                  "mileage,dateAdded" delimited by size
+                  into csvLine
+              write csvLine
+
+              perform until eof = "y"
+                read carsFile
+                     at end
+                          move "y" to eof
+                     not at end
+                          string recordId delimited by size
+                              "," function trim(owner) delimited by size
+                              "," function trim(carOwned)
+                                  delimited by size
+                              "," function trim(vin) delimited by size
+                              "," modelYear delimited by size
+                              "," function trim(carColor)
+                                  delimited by size
+                              "," mileage delimited by size
+                              "," dateAdded delimited by size
+                              into csvLine
+                          write csvLine
+                          add 1 to recCount
+                end-read
+              end-perform
+
+              close carsFile
+              close csvFile
+              display "Exported " recCount " record(s) to cars.csv"
+         goback.
