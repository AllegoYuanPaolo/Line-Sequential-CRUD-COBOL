@@ -0,0 +1,9 @@
+       01 carFile-rec.
+           02 recordId pic 9(06).
+           02 owner pic x(16).
+           02 carOwned pic x(32).
+           02 vin pic x(17).
+           02 modelYear pic 9(04).
+           02 carColor pic x(12).
+           02 mileage pic 9(07).
+           02 dateAdded pic 9(08).
