@@ -0,0 +1,56 @@
+$set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. custDeleteFile.
+        environment division.
+           input-output section.
+               file-control.
+                   select optional customerFile
+                       assign to "CUSTOMER.DAT"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is custNumber.
+        DATA DIVISION.
+           file section.
+               fd customerFile.
+                   copy "CUSTREC.CPY".
+            LOCAL-STORAGE SECTION.
+               01 searchNumber pic 9(06).
+               01 confirmAnswer pic x.
+        PROCEDURE DIVISION.
+           display "Enter customer number to delete: "
+           accept searchNumber
+
+           open i-o customerFile
+
+           move searchNumber to custNumber
+           read customerFile
+               invalid key
+                   display "No customer found with number: " searchNumber
+                   close customerFile
+                   goback
+               not invalid key
+                   display "No: " custNumber
+                       " | Name: " custName
+                       " | Phone: " custPhone
+                       " | Address: " custAddress
+           end-read
+
+           display "Delete this customer? (y/n): " no advancing
+           accept confirmAnswer
+
+           if confirmAnswer not = 'y' and confirmAnswer not = 'Y'
+               display "Delete cancelled."
+               close customerFile
+               goback
+           end-if
+
+           delete customerFile record
+               invalid key
+                   display "Customer could not be deleted."
+               not invalid key
+                   display "Customer deleted."
+           end-delete
+
+           close customerFile
+
+       goback.
