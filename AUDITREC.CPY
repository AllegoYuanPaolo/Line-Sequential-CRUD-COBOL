@@ -0,0 +1,20 @@
+       01 audit-rec.
+           02 auditTimestamp pic 9(14).
+           02 auditOperation pic x(06).
+           02 auditBefore.
+               03 beforeId pic 9(06).
+               03 beforeOwner pic x(16).
+               03 beforeCar pic x(32).
+               03 beforeVin pic x(17).
+               03 beforeYear pic 9(04).
+               03 beforeColor pic x(12).
+               03 beforeMileage pic 9(07).
+           02 auditAfter.
+               03 afterId pic 9(06).
+               03 afterOwner pic x(16).
+               03 afterCar pic x(32).
+               03 afterVin pic x(17).
+               03 afterYear pic 9(04).
+               03 afterColor pic x(12).
+               03 afterMileage pic 9(07).
+           02 auditUser pic x(08).
