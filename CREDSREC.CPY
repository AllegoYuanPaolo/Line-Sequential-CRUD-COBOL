@@ -0,0 +1,3 @@
+       01 creds-rec.
+           02 credUserId pic x(08).
+           02 credPassword pic x(08).
