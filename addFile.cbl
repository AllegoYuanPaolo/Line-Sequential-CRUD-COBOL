@@ -4,29 +4,187 @@
            input-output section.
                file-control.
                    select optional carFile
-                       assign to "cars.dat"
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is dynamic
+                       record key is owner.
+
+                   select optional nextIdFile
+                       assign to "NEXTID.DAT"
                        organization is line sequential.
+
+                   select optional nextIdLockFile
+                       assign to "NEXTID.LCK"
+                       organization is line sequential
+                       file status is nextIdLockStatus.
+
+                   select optional auditFile
+                       assign to "AUDIT.DAT"
+                       organization is line sequential.
+
+                   select optional lockFile
+                       assign to lockFileName
+                       organization is line sequential
+                       file status is lockStatus.
         DATA DIVISION.
            file section.
                fd carFile.
-                   01 carFile-rec.
-                      02 owner pic x(16).
-                      02 carOwned pic x(32).
+                   copy "CARREC.CPY".
+               fd nextIdFile.
+                   01 nextId-rec pic 9(06).
+               fd nextIdLockFile.
+                   01 nextIdLockLine pic x(01).
+               fd auditFile.
+                   copy "AUDITREC.CPY".
+               fd lockFile.
+                   01 lockLine pic x(01).
             LOCAL-STORAGE SECTION.
+           01 nextIdLockStatus pic xx.
            01 in-NewRec.
                02 in-Owner pic x(16).
-               02 in-CarOwned pic x(16).
-        PROCEDURE DIVISION.
+               02 in-CarOwned pic x(32).
+               02 in-Vin pic x(17).
+               02 in-ModelYear pic 9(04).
+               02 in-Color pic x(12).
+               02 in-Mileage pic 9(07).
+           01 nextId pic 9(06) value 0.
+           01 todaysDate pic 9(08).
+           01 nowTime pic 9(08).
+           01 lockStatus pic xx.
+           01 lockFileName pic x(44) value spaces.
+           01 lockDelCommand pic x(50).
+           LINKAGE SECTION.
+           01 carsFileName pic x(40).
+           01 currentUser pic x(08).
+        PROCEDURE DIVISION USING carsFileName, currentUser.
+        *> the lock is keyed by the selected garage's data file, so
+        *> two sessions editing different garages never block each
+        *> other, only two sessions editing the same one
+        string function trim(carsFileName) ".lck" delimited by size
+            into lockFileName
+        string "del " function trim(lockFileName) delimited by size
+            into lockDelCommand
+
+        *> make sure no one else is already editing this data file
+        open input lockFile
+        if lockStatus = "00"
+            close lockFile
+            display function trim(carsFileName)
+                " is locked by another user right now."
+            display "Please try again in a moment."
+            goback
+        end-if
+        open output lockFile
+        close lockFile
+
         display "Enter owner: "
         accept in-Owner
 
         display "Enter car: "
         accept in-CarOwned
 
-        open extend carFile
-            move in-NewRec to carFile-rec
+        display "Enter VIN: "
+        accept in-Vin
+
+        display "Enter model year: "
+        accept in-ModelYear
+
+        display "Enter color: "
+        accept in-Color
+
+        display "Enter mileage: "
+        accept in-Mileage
+
+        *> reject blank entries instead of writing an empty record
+        if function trim(in-Owner) = spaces
+            or function trim(in-CarOwned) = spaces
+            display "Owner and car cannot be blank. Record not added."
+            call "SYSTEM" using lockDelCommand
+            goback
+        end-if
+
+        *> NEXTID.DAT is shared by every garage, so its own short-lived
+        *> lock (separate from the per-garage data-file lock above)
+        *> keeps two simultaneous adds in different garages from
+        *> reading the same counter value and handing out one
+        *> record id to both
+        perform until nextIdLockStatus not = "00"
+            open input nextIdLockFile
+            if nextIdLockStatus = "00"
+                close nextIdLockFile
+            end-if
+        end-perform
+        open output nextIdLockFile
+        close nextIdLockFile
+
+        *> pull the last-used record id forward by one
+        open input nextIdFile
+            read nextIdFile
+                at end
+                    move 0 to nextId
+                not at end
+                    move nextId-rec to nextId
+            end-read
+        close nextIdFile
+        add 1 to nextId
+
+        accept todaysDate from date yyyymmdd
+
+        open i-o carFile
+            move spaces to carFile-rec
+            move nextId to recordId
+            move in-Owner to owner
+            move in-CarOwned to carOwned
+            move in-Vin to vin
+            move in-ModelYear to modelYear
+            move in-Color to carColor
+            move in-Mileage to mileage
+            move todaysDate to dateAdded
             write carFile-rec
-            display "New record added!"
+                invalid key
+                    display "Owner " in-Owner
+                        " already has a record on file."
+                    display "Record not added."
+                not invalid key
+                    open output nextIdFile
+                        move nextId to nextId-rec
+                        write nextId-rec
+                    close nextIdFile
+
+                    move spaces to audit-rec
+                    accept nowTime from time
+                    string todaysDate nowTime(1:6) delimited by size
+                        into auditTimestamp
+                    move "ADD" to auditOperation
+                    move 0 to beforeId
+                    move spaces to beforeOwner
+                    move spaces to beforeCar
+                    move spaces to beforeVin
+                    move 0 to beforeYear
+                    move spaces to beforeColor
+                    move 0 to beforeMileage
+                    move recordId to afterId
+                    move owner to afterOwner
+                    move carOwned to afterCar
+                    move vin to afterVin
+                    move modelYear to afterYear
+                    move carColor to afterColor
+                    move mileage to afterMileage
+                    move currentUser to auditUser
+
+                    open extend auditFile
+                        write audit-rec
+                    close auditFile
+
+                    display "New record added!"
+            end-write
         close carFile
+
+        *> release the NEXTID.DAT lock now that it has been read,
+        *> possibly advanced, and (if the add succeeded) rewritten
+        call "SYSTEM" using "del NEXTID.LCK"
+
+        *> release the lock so the next person can edit cars.dat
+        call "SYSTEM" using lockDelCommand
        goback.
  
\ No newline at end of file
