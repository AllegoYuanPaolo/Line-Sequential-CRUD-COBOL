@@ -5,22 +5,86 @@ $set sourceformat"free"
            input-output section.
                file-control.
                    select optional carsFile
-                       assign to "cars.dat"
-                       organization is line sequential.
+                       assign to carsFileName
+                       organization is indexed
+                       access mode is sequential
+                       record key is owner
+                       file status is carsFileStatus.
         DATA DIVISION.
            file section.
                fd carsFile.
-                   01 bufferLine pic x(64).
+                   copy "CARREC.CPY".
             LOCAL-STORAGE SECTION.
+               01 carsFileStatus pic xx.
                01 eof pic x value "n".
+               01 searchMode pic x.
                01 searchTerm pic x(64).
+               01 searchId pic 9(06).
                01 match pic 9(1).
+               01 matchOwner pic 9(1).
+               01 matchCar pic 9(1).
                01 matchCount pic 99 value 0.
-           procedure division.
-               display "Search for a 911 model: "
-               accept  searchTerm
+               01 upperOwner pic x(16).
+               01 upperCar pic x(32).
+               01 upperSearchTerm pic x(64).
+               01 searchTermOwner pic x(64).
+               01 searchTermCar pic x(64).
+               01 upperSearchTermOwner pic x(64).
+               01 upperSearchTermCar pic x(64).
+               01 searchDateFrom pic 9(08).
+               01 searchDateTo pic 9(08).
+           LINKAGE SECTION.
+               01 carsFileName pic x(40).
+           procedure division using carsFileName.
+               display "Search by (c)ar model, (o)wner, record (i)d, "
+                   "(b)oth owner and car, or (d)ate-added range? "
+                   no advancing
+               accept searchMode
+
+               if searchMode = 'i' or searchMode = 'I'
+                   display "Search for record id: "
+                   accept searchId
+               else
+                   if searchMode = 'd' or searchMode = 'D'
+                       display "Added on or after (YYYYMMDD, enter "
+                           "for no lower bound): " no advancing
+                       accept searchDateFrom
+                       display "Added on or before (YYYYMMDD, enter "
+                           "for no upper bound): " no advancing
+                       accept searchDateTo
+                       if searchDateTo = 0
+                           move 99999999 to searchDateTo
+                       end-if
+                   else
+                   if searchMode = 'b' or searchMode = 'B'
+                       display "Search for owner: "
+                       accept searchTermOwner
+                       move function upper-case(searchTermOwner)
+                           to upperSearchTermOwner
+                       display "Search for a 911 model: "
+                       accept searchTermCar
+                       move function upper-case(searchTermCar)
+                           to upperSearchTermCar
+                   else
+                       if searchMode = 'o' or searchMode = 'O'
+                           display "Search for owner: "
+                       else
+                           display "Search for a 911 model: "
+                       end-if
+                       accept searchTerm
+                       move function upper-case(searchTerm) to upperSearchTerm
+                   end-if
+                   end-if
+               end-if
 
                open input carsFile
+               if carsFileStatus = "35"
+                   display "Data file " function trim(carsFileName)
+                       " does not exist yet."
+                   display "Please run [77] Reset File first."
+                   goback
+               end-if
+
                    perform until eof = 'y'
                        read carsFile
                            at end
@@ -28,21 +92,60 @@ $set sourceformat"free"
                            not at end
                               *> Reset match counter
                                move 0 to match
-                              
-                              *> Check if the searchTerm is in the current line
-                               inspect bufferLine tallying match for all
-                               searchTerm(1:function length(function trim(searchTerm)))
-                              
+
+                              *> Check the owner, car or id field,
+                              *> depending on the mode chosen
+                               if searchMode = 'i' or searchMode = 'I'
+                                   if recordId = searchId
+                                       move 1 to match
+                                   end-if
+                               else
+                               if searchMode = 'd' or searchMode = 'D'
+                                   if dateAdded not < searchDateFrom
+                                       and dateAdded not > searchDateTo
+                                       move 1 to match
+                                   end-if
+                               else
+                                   move function upper-case(owner) to upperOwner
+                                   move function upper-case(carOwned) to upperCar
+                                   if searchMode = 'b' or searchMode = 'B'
+                                       move 0 to matchOwner
+                                       move 0 to matchCar
+                                       inspect upperOwner tallying matchOwner for all
+                                       upperSearchTermOwner(1:function length(function trim(searchTermOwner)))
+                                       inspect upperCar tallying matchCar for all
+                                       upperSearchTermCar(1:function length(function trim(searchTermCar)))
+                                       if matchOwner > 0 and matchCar > 0
+                                           move 1 to match
+                                       end-if
+                                   else
+                                       if searchMode = 'o' or searchMode = 'O'
+                                           inspect upperOwner tallying match for all
+                                           upperSearchTerm(1:function length(function trim(searchTerm)))
+                                       else
+                                           inspect upperCar tallying match for all
+                                           upperSearchTerm(1:function length(function trim(searchTerm)))
+                                       end-if
+                                   end-if
+                               end-if
+                               end-if
+
                                *> Display when a match is found; supports multple matches
                                if match > 0
-                                   display "Found: " bufferLine
+                                   display "Found: ID: " recordId
+                                       " | Owner: " owner " | Car: " carOwned
+                                       " | VIN: " vin
+                                       " | Year: " modelYear
+                                       " | Color: " carColor
+                                       " | Mileage: " mileage
+                                       " | Added: " dateAdded
                                    add 1 to matchCount
                                end-if
                        end-read
                    end-perform
-                   
+
                    if matchCount = 0
-                       display "No matches found for: " searchTerm
+                       display "No matches found"
                    end-if
 
                close carsFile
